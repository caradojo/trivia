@@ -1,7 +1,161 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. GAME.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PLAYER-ROSTER-FILE ASSIGN TO "PLAYER-ROSTER.DAT"
+              ORGANIZATION LINE SEQUENTIAL.
+           SELECT POP-BANK-FILE ASSIGN TO "POP-BANK.DAT"
+              ORGANIZATION LINE SEQUENTIAL.
+           SELECT SCIENCE-BANK-FILE ASSIGN TO "SCIENCE-BANK.DAT"
+              ORGANIZATION LINE SEQUENTIAL.
+           SELECT SPORTS-BANK-FILE ASSIGN TO "SPORTS-BANK.DAT"
+              ORGANIZATION LINE SEQUENTIAL.
+           SELECT ROCK-BANK-FILE ASSIGN TO "ROCK-BANK.DAT"
+              ORGANIZATION LINE SEQUENTIAL.
+           SELECT GAME-LOG-FILE ASSIGN TO "GAME-LOG.DAT"
+              ORGANIZATION LINE SEQUENTIAL
+              FILE STATUS IS GAME-LOG-STATUS.
+           SELECT STANDINGS-FILE ASSIGN TO "STANDINGS.RPT"
+              ORGANIZATION LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPOINT.DAT"
+              ORGANIZATION LINE SEQUENTIAL
+              FILE STATUS IS CHECKPOINT-STATUS.
+           SELECT BOARD-LAYOUT-FILE ASSIGN TO "BOARD-LAYOUT.DAT"
+              ORGANIZATION LINE SEQUENTIAL.
+           SELECT GAME-PARM-FILE ASSIGN TO "GAME-PARM.DAT"
+              ORGANIZATION LINE SEQUENTIAL
+              FILE STATUS IS GAME-PARM-STATUS.
+           SELECT PLAYER-STATS-FILE ASSIGN TO "PLAYER-STATS.DAT"
+              ORGANIZATION LINE SEQUENTIAL
+              FILE STATUS IS STATS-STATUS.
+           SELECT SEASON-STANDINGS-FILE ASSIGN TO "SEASON-STANDINGS.RPT"
+              ORGANIZATION LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD  PLAYER-ROSTER-FILE.
+       01  PLAYER-ROSTER-RECORD         PIC X(10).
+
+       FD  POP-BANK-FILE.
+       01  POP-BANK-RECORD              PIC X(60).
+
+       FD  SCIENCE-BANK-FILE.
+       01  SCIENCE-BANK-RECORD          PIC X(60).
+
+       FD  SPORTS-BANK-FILE.
+       01  SPORTS-BANK-RECORD           PIC X(60).
+
+       FD  ROCK-BANK-FILE.
+       01  ROCK-BANK-RECORD             PIC X(60).
+
+       FD  GAME-LOG-FILE.
+       01  GAME-LOG-RECORD.
+           05 LOG-PLAYER-OUT            PIC X(10).
+           05 FILLER                    PIC X(01).
+           05 LOG-ROLL-OUT              PIC 9.
+           05 FILLER                    PIC X(01).
+           05 LOG-OLD-PLACE-OUT         PIC 9(2).
+           05 FILLER                    PIC X(01).
+           05 LOG-NEW-PLACE-OUT         PIC 9(2).
+           05 FILLER                    PIC X(01).
+           05 LOG-CATEGORY-OUT          PIC X(10).
+           05 FILLER                    PIC X(01).
+           05 LOG-QUESTION-OUT          PIC X(60).
+           05 FILLER                    PIC X(01).
+           05 LOG-RESULT-OUT            PIC X(9).
+           05 FILLER                    PIC X(01).
+           05 LOG-PURSE-OUT             PIC 9(2).
+           05 FILLER                    PIC X(01).
+           05 LOG-PENALTY-OUT           PIC X(3).
+
+       FD  STANDINGS-FILE.
+       01  STANDINGS-RECORD.
+           05 STAND-RANK-OUT            PIC Z(2)9.
+           05 FILLER                    PIC X(01).
+           05 STAND-PLAYER-OUT          PIC X(10).
+           05 FILLER                    PIC X(01).
+           05 STAND-PURSE-OUT           PIC Z(2)9.
+           05 FILLER                    PIC X(01).
+           05 STAND-PLACE-OUT           PIC Z(2)9.
+           05 FILLER                    PIC X(01).
+           05 STAND-PENALTY-OUT         PIC X(3).
+           05 FILLER                    PIC X(01).
+           05 USG-CATEGORY-OUT          PIC X(10).
+           05 FILLER                    PIC X(01).
+           05 USG-COUNT-OUT             PIC Z(4)9.
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05 CKPT-REC-TYPE             PIC X.
+              88 CKPT-REC-HEADER        VALUE 'H'.
+              88 CKPT-REC-PLAYER        VALUE 'P'.
+           05 FILLER                    PIC X(01).
+           05 CKPT-CURRENT-PLAYER       PIC 9(3).
+           05 FILLER                    PIC X(01).
+           05 CKPT-PLAYER-COUNT         PIC 9(3).
+           05 FILLER                    PIC X(01).
+           05 CKPT-NOT-A-WINNER         PIC X.
+           05 FILLER                    PIC X(01).
+           05 CKPT-PLAYER-NAME          PIC X(10).
+           05 FILLER                    PIC X(01).
+           05 CKPT-PLACE                PIC 9(2).
+           05 FILLER                    PIC X(01).
+           05 CKPT-PURSE                PIC 9(2).
+           05 FILLER                    PIC X(01).
+           05 CKPT-PENALTY              PIC X.
+           05 FILLER                    PIC X(01).
+           05 CKPT-PENALTY-VISITS       PIC 9(3).
+           05 FILLER                    PIC X(01).
+           05 CKPT-POP-USES             PIC 9(3).
+           05 FILLER                    PIC X(01).
+           05 CKPT-SCIENCE-USES         PIC 9(3).
+           05 FILLER                    PIC X(01).
+           05 CKPT-SPORTS-USES          PIC 9(3).
+           05 FILLER                    PIC X(01).
+           05 CKPT-ROCK-USES            PIC 9(3).
+           05 FILLER                    PIC X(01).
+           05 CKPT-POP-IDX              PIC 9(2).
+           05 FILLER                    PIC X(01).
+           05 CKPT-SCIENCE-IDX          PIC 9(2).
+           05 FILLER                    PIC X(01).
+           05 CKPT-SPORTS-IDX           PIC 9(2).
+           05 FILLER                    PIC X(01).
+           05 CKPT-ROCK-IDX             PIC 9(2).
+
+       FD  BOARD-LAYOUT-FILE.
+       01  BOARD-LAYOUT-RECORD          PIC X(10).
+
+       FD  GAME-PARM-FILE.
+       01  GAME-PARM-RECORD.
+           05 PARM-WIN-THRESHOLD        PIC 9(2).
+           05 FILLER                    PIC X(01).
+           05 PARM-BOARD-SIZE           PIC 9(3).
+
+       FD  PLAYER-STATS-FILE.
+       01  PLAYER-STATS-RECORD.
+           05 STAT-PLAYER-NAME          PIC X(10).
+           05 FILLER                    PIC X(01).
+           05 STAT-GAMES-PLAYED         PIC 9(5).
+           05 FILLER                    PIC X(01).
+           05 STAT-GAMES-WON            PIC 9(5).
+           05 FILLER                    PIC X(01).
+           05 STAT-TOTAL-PURSE          PIC 9(7).
+           05 FILLER                    PIC X(01).
+           05 STAT-PENALTY-VISITS       PIC 9(5).
+
+       FD  SEASON-STANDINGS-FILE.
+       01  SEASON-STANDINGS-RECORD.
+           05 LDR-RANK-OUT              PIC Z(2)9.
+           05 FILLER                    PIC X(01).
+           05 LDR-PLAYER-OUT            PIC X(10).
+           05 FILLER                    PIC X(01).
+           05 LDR-GAMES-PLAYED-OUT      PIC Z(3)9.
+           05 FILLER                    PIC X(01).
+           05 LDR-GAMES-WON-OUT         PIC Z(3)9.
+           05 FILLER                    PIC X(01).
+           05 LDR-TOTAL-PURSE-OUT       PIC Z(5)9.
+           05 FILLER                    PIC X(01).
+           05 LDR-PENALTY-OUT           PIC Z(3)9.
       *>
        WORKING-STORAGE SECTION.
       *>
@@ -10,27 +164,39 @@
          05 DID-PLAYER-WIN        PIC X.
 
          05 PLAYERS               PIC X(10) OCCURS 100.
-         05 PLACES 		  PIC 9(2) OCCURS 6.
-         05 PURSES                PIC 9(2) OCCURS 6.
+         05 PLACES 		  PIC 9(2) OCCURS 100.
+         05 PURSES                PIC 9(2) OCCURS 100.
 
-         05 IN-PENALTY-BOX        PIC X OCCURS 6.
+         05 IN-PENALTY-BOX        PIC X OCCURS 100.
 	    88 IN-PENALTY-BOX-YES VALUE 'Y'.
 	    88 IN-PENALTY-BOX-NO  VALUE 'N'.
 
-         05 POP-QUESTION          PIC X(30) OCCURS 50.
+         05 POP-QUESTION          PIC X(60) OCCURS 50.
          05 POP-QUESTION-IDX      PIC 9(2) VALUE 0.
+         05 POP-QUESTION-COUNT    PIC 9(2) VALUE 0.
+         05 POP-QUESTION-USES     PIC 9(3) VALUE 0.
 
-         05 SCIENCE-QUESTION      PIC X(30) OCCURS 50.
+         05 SCIENCE-QUESTION      PIC X(60) OCCURS 50.
          05 SCIENCE-QUESTION-IDX  PIC 9(2) VALUE 0.
+         05 SCIENCE-QUESTION-COUNT PIC 9(2) VALUE 0.
+         05 SCIENCE-QUESTION-USES PIC 9(3) VALUE 0.
 
-         05 SPORTS-QUESTION       PIC X(30) OCCURS 50.
+         05 SPORTS-QUESTION       PIC X(60) OCCURS 50.
          05 SPORTS-QUESTION-IDX   PIC 9(2) VALUE 0.
+         05 SPORTS-QUESTION-COUNT PIC 9(2) VALUE 0.
+         05 SPORTS-QUESTION-USES  PIC 9(3) VALUE 0.
 
-         05 ROCK-QUESTION         PIC X(30) OCCURS 50.
+         05 ROCK-QUESTION         PIC X(60) OCCURS 50.
          05 ROCK-QUESTION-IDX     PIC 9(2) VALUE 0.
+         05 ROCK-QUESTION-COUNT   PIC 9(2) VALUE 0.
+         05 ROCK-QUESTION-USES    PIC 9(3) VALUE 0.
 
-         05 CURRENT-PLAYER        PIC 9.
-         05 PLAYER-COUNT          PIC 9 VALUE 0.
+         05 BANK-EOF               PIC X.
+            88 BANK-EOF-YES        VALUE 'Y'.
+            88 BANK-EOF-NO         VALUE 'N'.
+
+         05 CURRENT-PLAYER        PIC 9(3).
+         05 PLAYER-COUNT          PIC 9(3) VALUE 0.
 
          05 GETTING-OUT-OF-PENALTY-BOX PIC X.
             88 GETTING-OUT-OF-PENALTY-BOX-YES VALUE 'Y'.
@@ -44,6 +210,10 @@
 
          05 PLAYER-TO-ADD         PIC X(10).
 
+         05 PLAYER-ROSTER-EOF     PIC X.
+            88 PLAYER-ROSTER-EOF-YES VALUE 'Y'.
+            88 PLAYER-ROSTER-EOF-NO  VALUE 'N'.
+
          05 ROLL                  PIC 9.
 
          05 ANSWER                PIC 9.
@@ -56,10 +226,79 @@
 
          05 NOT-A-WINNER          PIC X.
 
-         05 NOTHING PIC 9.
+         05 TURN-PLAYER-IDX       PIC 9(3).
+         05 TURN-OLD-PLACE        PIC 9(2).
+         05 TURN-RESULT           PIC X(9).
+         05 TURN-CATEGORY         PIC X(10).
+         05 TURN-QUESTION         PIC X(60).
+
+         05 QUESTION-ASKED        PIC X.
+            88 QUESTION-ASKED-YES VALUE 'Y'.
+            88 QUESTION-ASKED-NO  VALUE 'N'.
+
+       01 STANDINGS-TABLE.
+         05 STANDING-ENTRY OCCURS 100.
+            10 STANDING-PLAYER    PIC X(10).
+            10 STANDING-PURSE     PIC 9(2).
+            10 STANDING-PLACE     PIC 9(2).
+            10 STANDING-PENALTY   PIC X(3).
+
+       01 WS-STANDINGS-WORK.
+         05 SORT-I                PIC 9(3).
+         05 SORT-J                PIC 9(3).
+         05 SORT-BEST             PIC 9(3).
+         05 STAND-TEMP-PLAYER     PIC X(10).
+         05 STAND-TEMP-PURSE      PIC 9(2).
+         05 STAND-TEMP-PLACE      PIC 9(2).
+         05 STAND-TEMP-PENALTY    PIC X(3).
+
+       01 WS-CHECKPOINT-WORK.
+         05 CHECKPOINT-STATUS     PIC XX.
+         05 GAME-LOG-STATUS       PIC XX.
+         05 CKPT-IDX              PIC 9(3).
+         05 RESUMING-FROM-CHECKPOINT PIC X.
+            88 RESUMING-FROM-CHECKPOINT-YES VALUE 'Y'.
+            88 RESUMING-FROM-CHECKPOINT-NO  VALUE 'N'.
+         05 CKPT-RECORDS-OK       PIC X.
+            88 CKPT-RECORDS-OK-YES VALUE 'Y'.
+            88 CKPT-RECORDS-OK-NO  VALUE 'N'.
+
+       01 BOARD-TABLE.
+         05 BOARD-CATEGORY        PIC X(10) OCCURS 100.
+         05 BOARD-SQUARE-COUNT    PIC 9(3) VALUE 0.
+         05 BOARD-IDX             PIC 9(3).
+
+       01 WS-GAME-PARMS.
+         05 GAME-PARM-STATUS      PIC XX.
+         05 WIN-THRESHOLD         PIC 9(2) VALUE 6.
+         05 BOARD-SIZE            PIC 9(3) VALUE 12.
+
+       01 PLAYER-STATS-TABLE.
+         05 STATS-ENTRY OCCURS 100.
+            10 STATS-PLAYER          PIC X(10).
+            10 STATS-GAMES-PLAYED    PIC 9(5).
+            10 STATS-GAMES-WON       PIC 9(5).
+            10 STATS-TOTAL-PURSE     PIC 9(7).
+            10 STATS-PENALTY-VISITS  PIC 9(5).
+         05 STATS-COUNT           PIC 9(3) VALUE 0.
+
+       01 WS-STATS-WORK.
+         05 STATS-STATUS          PIC XX.
+         05 STATS-LOOKUP-NAME     PIC X(10).
+         05 STATS-IDX             PIC 9(3).
+         05 STATS-SCAN-IDX        PIC 9(3).
+         05 GAME-PENALTY-VISITS   PIC 9(3) OCCURS 100 VALUE 0.
+         05 WINNER-IDX            PIC 9(3) VALUE 0.
+         05 STATS-TEMP-PLAYER         PIC X(10).
+         05 STATS-TEMP-GAMES-PLAYED   PIC 9(5).
+         05 STATS-TEMP-GAMES-WON      PIC 9(5).
+         05 STATS-TEMP-TOTAL-PURSE    PIC 9(7).
+         05 STATS-TEMP-PENALTY-VISITS PIC 9(5).
+
+       01 WS-RANDOM.
          05 RANDOM-RESULT PIC S9V9(10).
-          
-         05 CUR-DATE. 
+
+         05 CUR-DATE.
             10 FILLER                PIC X(14).
             10 SEED                  PIC 9(2).
 
@@ -67,13 +306,51 @@
       *>
        MAIN SECTION.
             PERFORM INITIALIZATION
-            MOVE 'Chet' TO PLAYER-TO-ADD
-            PERFORM A1000-ADD-PLAYER
-            MOVE 'Pat' TO PLAYER-TO-ADD
-            PERFORM A1000-ADD-PLAYER
-            MOVE 'Sue' TO PLAYER-TO-ADD
-            PERFORM A1000-ADD-PLAYER
-            MOVE 1 TO CURRENT-PLAYER
+            PERFORM C1000-CHECK-FOR-CHECKPOINT
+            IF (RESUMING-FROM-CHECKPOINT-YES)
+               AND (NOT-A-WINNER = 'F') THEN
+              DISPLAY 'WARNING: CHECKPOINT.DAT already reflects a '
+                'finished game - clearing it without recording '
+                'stats again'
+              PERFORM C4000-CLEAR-CHECKPOINT
+              STOP RUN
+            END-IF
+            IF (RESUMING-FROM-CHECKPOINT-YES) THEN
+              DISPLAY 'Resuming game from checkpoint'
+              DISPLAY 'NOTE: board layout and game parameters are '
+                'reloaded from BOARD-LAYOUT.DAT/GAME-PARM.DAT on '
+                'resume - do not edit those files while a '
+                'checkpoint is pending'
+              OPEN EXTEND GAME-LOG-FILE
+              IF (GAME-LOG-STATUS NOT = '00') THEN
+                DISPLAY 'WARNING: GAME-LOG.DAT was not found - '
+                  'starting a new audit log'
+                OPEN OUTPUT GAME-LOG-FILE
+              END-IF
+            ELSE
+              SET PLAYER-ROSTER-EOF-NO TO TRUE
+              OPEN INPUT PLAYER-ROSTER-FILE
+              READ PLAYER-ROSTER-FILE
+                AT END SET PLAYER-ROSTER-EOF-YES TO TRUE
+              END-READ
+              PERFORM UNTIL PLAYER-ROSTER-EOF-YES
+                MOVE PLAYER-ROSTER-RECORD TO PLAYER-TO-ADD
+                PERFORM A1000-ADD-PLAYER
+                READ PLAYER-ROSTER-FILE
+                  AT END SET PLAYER-ROSTER-EOF-YES TO TRUE
+                END-READ
+              END-PERFORM
+              CLOSE PLAYER-ROSTER-FILE
+              MOVE 1 TO CURRENT-PLAYER
+              OPEN OUTPUT GAME-LOG-FILE
+            END-IF
+
+            PERFORM Q1000-CHECK-IS-PLAYABLE
+            IF (IS-PLAYABLE-NO) THEN
+              DISPLAY 'ERROR: at least 2 players are required '
+                'to start a game'
+              STOP RUN
+            END-IF
 
             PERFORM UNTIL NOT-A-WINNER = 'F'
               COMPUTE ROLL = FUNCTION RANDOM() * 5 + 1
@@ -86,48 +363,227 @@
                 PERFORM A4000-WAS-CORRECTLY-ANSWERED
               END-IF
               MOVE DID-PLAYER-WIN TO NOT-A-WINNER
+              PERFORM A6000-LOG-TURN
+              IF (NOT-A-WINNER NOT = 'F') THEN
+                PERFORM C3000-WRITE-CHECKPOINT
+              END-IF
 
             END-PERFORM
+            CLOSE GAME-LOG-FILE
+            PERFORM A7000-PRINT-STANDINGS
+            PERFORM A8000-RECORD-GAME-STATS
+            PERFORM A8100-PRINT-SEASON-LEADERBOARD
+            PERFORM C4000-CLEAR-CHECKPOINT
             DISPLAY 'Game over'
             GOBACK.
 
+      * BOARD-LAYOUT.DAT and GAME-PARM.DAT are reloaded from disk
+      * here on every run, including a checkpoint resume, since the
+      * checkpoint only carries player state. Operators must not
+      * retune the board or the game parameters while a checkpoint
+      * is pending - do that between game nights, not mid-game.
        INITIALIZATION SECTION.
-            
-            PERFORM
-            VARYING IDX
-            FROM 1 BY 1
-            UNTIL IDX > 50
-              STRING 'Pop Question ' DELIMITED SIZE
-              IDX DELIMITED SIZE
-              INTO POP-QUESTION(IDX)
-              STRING 'Science Question ' DELIMITED SIZE
-              IDX DELIMITED SIZE
-              INTO SCIENCE-QUESTION(IDX)
-              STRING 'Sports Question ' DELIMITED SIZE
-              IDX DELIMITED SIZE
-              INTO SPORTS-QUESTION(IDX)
-              PERFORM I1000-CREATE-ROCK-QUESTION
-            END-PERFORM      
-            PERFORM R0000-GET-RANDOM-NUMBER      
-            .
-
-        I1000-CREATE-ROCK-QUESTION SECTION.
-            STRING 'Rock Question ' DELIMITED SIZE
-            IDX DELIMITED SIZE
-            INTO ROCK-QUESTION(IDX)
-            .
-
-      * TODO, this should return a boolean?       
+            PERFORM I1000-LOAD-POP-BANK
+            PERFORM I2000-LOAD-SCIENCE-BANK
+            PERFORM I3000-LOAD-SPORTS-BANK
+            PERFORM I4000-LOAD-ROCK-BANK
+            PERFORM I5000-LOAD-BOARD-LAYOUT
+            PERFORM I6000-LOAD-GAME-PARMS
+            PERFORM I7000-LOAD-PLAYER-STATS
+            PERFORM R0000-GET-RANDOM-NUMBER
+            .
+
+        I1000-LOAD-POP-BANK SECTION.
+            OPEN INPUT POP-BANK-FILE
+            SET BANK-EOF-NO TO TRUE
+            READ POP-BANK-FILE
+              AT END SET BANK-EOF-YES TO TRUE
+            END-READ
+            PERFORM UNTIL BANK-EOF-YES
+              IF (POP-QUESTION-COUNT >= 50) THEN
+                DISPLAY 'WARNING: POP-BANK.DAT has more than 50 '
+                  'questions - extras ignored'
+                SET BANK-EOF-YES TO TRUE
+              ELSE
+                ADD 1 TO POP-QUESTION-COUNT
+                MOVE POP-BANK-RECORD TO POP-QUESTION(POP-QUESTION-COUNT)
+                READ POP-BANK-FILE
+                  AT END SET BANK-EOF-YES TO TRUE
+                END-READ
+              END-IF
+            END-PERFORM
+            CLOSE POP-BANK-FILE
+            .
+
+        I2000-LOAD-SCIENCE-BANK SECTION.
+            OPEN INPUT SCIENCE-BANK-FILE
+            SET BANK-EOF-NO TO TRUE
+            READ SCIENCE-BANK-FILE
+              AT END SET BANK-EOF-YES TO TRUE
+            END-READ
+            PERFORM UNTIL BANK-EOF-YES
+              IF (SCIENCE-QUESTION-COUNT >= 50) THEN
+                DISPLAY 'WARNING: SCIENCE-BANK.DAT has more than 50 '
+                  'questions - extras ignored'
+                SET BANK-EOF-YES TO TRUE
+              ELSE
+                ADD 1 TO SCIENCE-QUESTION-COUNT
+                MOVE SCIENCE-BANK-RECORD
+                  TO SCIENCE-QUESTION(SCIENCE-QUESTION-COUNT)
+                READ SCIENCE-BANK-FILE
+                  AT END SET BANK-EOF-YES TO TRUE
+                END-READ
+              END-IF
+            END-PERFORM
+            CLOSE SCIENCE-BANK-FILE
+            .
+
+        I3000-LOAD-SPORTS-BANK SECTION.
+            OPEN INPUT SPORTS-BANK-FILE
+            SET BANK-EOF-NO TO TRUE
+            READ SPORTS-BANK-FILE
+              AT END SET BANK-EOF-YES TO TRUE
+            END-READ
+            PERFORM UNTIL BANK-EOF-YES
+              IF (SPORTS-QUESTION-COUNT >= 50) THEN
+                DISPLAY 'WARNING: SPORTS-BANK.DAT has more than 50 '
+                  'questions - extras ignored'
+                SET BANK-EOF-YES TO TRUE
+              ELSE
+                ADD 1 TO SPORTS-QUESTION-COUNT
+                MOVE SPORTS-BANK-RECORD
+                  TO SPORTS-QUESTION(SPORTS-QUESTION-COUNT)
+                READ SPORTS-BANK-FILE
+                  AT END SET BANK-EOF-YES TO TRUE
+                END-READ
+              END-IF
+            END-PERFORM
+            CLOSE SPORTS-BANK-FILE
+            .
+
+        I4000-LOAD-ROCK-BANK SECTION.
+            OPEN INPUT ROCK-BANK-FILE
+            SET BANK-EOF-NO TO TRUE
+            READ ROCK-BANK-FILE
+              AT END SET BANK-EOF-YES TO TRUE
+            END-READ
+            PERFORM UNTIL BANK-EOF-YES
+              IF (ROCK-QUESTION-COUNT >= 50) THEN
+                DISPLAY 'WARNING: ROCK-BANK.DAT has more than 50 '
+                  'questions - extras ignored'
+                SET BANK-EOF-YES TO TRUE
+              ELSE
+                ADD 1 TO ROCK-QUESTION-COUNT
+                MOVE ROCK-BANK-RECORD
+                  TO ROCK-QUESTION(ROCK-QUESTION-COUNT)
+                READ ROCK-BANK-FILE
+                  AT END SET BANK-EOF-YES TO TRUE
+                END-READ
+              END-IF
+            END-PERFORM
+            CLOSE ROCK-BANK-FILE
+            .
+
+        I5000-LOAD-BOARD-LAYOUT SECTION.
+            OPEN INPUT BOARD-LAYOUT-FILE
+            SET BANK-EOF-NO TO TRUE
+            READ BOARD-LAYOUT-FILE
+              AT END SET BANK-EOF-YES TO TRUE
+            END-READ
+            PERFORM UNTIL BANK-EOF-YES
+              IF (BOARD-SQUARE-COUNT >= 100) THEN
+                DISPLAY 'WARNING: BOARD-LAYOUT.DAT has more than '
+                  '100 squares - extras ignored'
+                SET BANK-EOF-YES TO TRUE
+              ELSE
+                ADD 1 TO BOARD-SQUARE-COUNT
+                MOVE BOARD-LAYOUT-RECORD
+                  TO BOARD-CATEGORY(BOARD-SQUARE-COUNT)
+                READ BOARD-LAYOUT-FILE
+                  AT END SET BANK-EOF-YES TO TRUE
+                END-READ
+              END-IF
+            END-PERFORM
+            CLOSE BOARD-LAYOUT-FILE
+            MOVE BOARD-SQUARE-COUNT TO BOARD-SIZE
+            .
+
+        I6000-LOAD-GAME-PARMS SECTION.
+            OPEN INPUT GAME-PARM-FILE
+            IF (GAME-PARM-STATUS = '00') THEN
+              READ GAME-PARM-FILE
+                AT END CONTINUE
+              END-READ
+              IF (GAME-PARM-STATUS = '00') THEN
+                MOVE PARM-WIN-THRESHOLD TO WIN-THRESHOLD
+                IF (PARM-BOARD-SIZE >= 1) AND
+                   (PARM-BOARD-SIZE <= BOARD-SQUARE-COUNT) AND
+                   (PARM-BOARD-SIZE <= 100) THEN
+                  MOVE PARM-BOARD-SIZE TO BOARD-SIZE
+                ELSE
+                  DISPLAY 'WARNING: GAME-PARM board size '
+                    PARM-BOARD-SIZE ' is invalid for the '
+                    BOARD-SQUARE-COUNT ' squares loaded - ignored'
+                END-IF
+              END-IF
+              CLOSE GAME-PARM-FILE
+            END-IF
+            .
+
+        I7000-LOAD-PLAYER-STATS SECTION.
+            OPEN INPUT PLAYER-STATS-FILE
+            IF (STATS-STATUS = '00') THEN
+              SET BANK-EOF-NO TO TRUE
+              READ PLAYER-STATS-FILE
+                AT END SET BANK-EOF-YES TO TRUE
+              END-READ
+              PERFORM UNTIL BANK-EOF-YES
+                IF (STATS-COUNT >= 100) THEN
+                  DISPLAY 'WARNING: PLAYER-STATS.DAT has more than '
+                    '100 players - extras ignored'
+                  SET BANK-EOF-YES TO TRUE
+                ELSE
+                  ADD 1 TO STATS-COUNT
+                  MOVE STAT-PLAYER-NAME  TO STATS-PLAYER(STATS-COUNT)
+                  MOVE STAT-GAMES-PLAYED
+                    TO STATS-GAMES-PLAYED(STATS-COUNT)
+                  MOVE STAT-GAMES-WON
+                    TO STATS-GAMES-WON(STATS-COUNT)
+                  MOVE STAT-TOTAL-PURSE
+                    TO STATS-TOTAL-PURSE(STATS-COUNT)
+                  MOVE STAT-PENALTY-VISITS
+                    TO STATS-PENALTY-VISITS(STATS-COUNT)
+                  READ PLAYER-STATS-FILE
+                    AT END SET BANK-EOF-YES TO TRUE
+                  END-READ
+                END-IF
+              END-PERFORM
+              CLOSE PLAYER-STATS-FILE
+            END-IF
+            .
+
+      * TODO, this should return a boolean?
         A1000-ADD-PLAYER SECTION.
-            ADD 1 TO PLAYER-COUNT
-            MOVE PLAYER-TO-ADD TO PLAYERS(PLAYER-COUNT)
-            MOVE 0 TO PLACES(PLAYER-COUNT)
-            MOVE 0 TO PURSES(PLAYER-COUNT)
-            SET IN-PENALTY-BOX-NO(PLAYER-COUNT) TO TRUE
-            DISPLAY 'Player ' PLAYER-TO-ADD ' was added'
-            DISPLAY 'They are player number ' PLAYER-COUNT
+            IF (PLAYER-COUNT < 100) THEN
+              ADD 1 TO PLAYER-COUNT
+              MOVE PLAYER-TO-ADD TO PLAYERS(PLAYER-COUNT)
+              MOVE 0 TO PLACES(PLAYER-COUNT)
+              MOVE 0 TO PURSES(PLAYER-COUNT)
+              SET IN-PENALTY-BOX-NO(PLAYER-COUNT) TO TRUE
+              DISPLAY 'Player ' PLAYER-TO-ADD ' was added'
+              DISPLAY 'They are player number ' PLAYER-COUNT
+            ELSE
+              DISPLAY 'WARNING: roster is full at 100 players - '
+                PLAYER-TO-ADD ' was not added'
+            END-IF
             .
         A2000-ROLL SECTION.
+            MOVE CURRENT-PLAYER TO TURN-PLAYER-IDX
+            MOVE PLACES(CURRENT-PLAYER) TO TURN-OLD-PLACE
+            MOVE 'N/A' TO TURN-RESULT
+            MOVE SPACES TO TURN-CATEGORY
+            MOVE SPACES TO TURN-QUESTION
+            SET QUESTION-ASKED-NO TO TRUE
             DISPLAY PLAYERS(CURRENT-PLAYER) ' is the current player'
             DISPLAY 'They have rolled a ' ROLL
             IF IN-PENALTY-BOX-YES(CURRENT-PLAYER) THEN
@@ -135,12 +591,9 @@
                 SET GETTING-OUT-OF-PENALTY-BOX-YES TO TRUE
                 DISPLAY PLAYERS(CURRENT-PLAYER) 
                 ' is getting out of the penalty box'
-                COMPUTE PLACES(CURRENT-PLAYER) = 
-                PLACES(CURRENT-PLAYER) + ROLL
-                IF (PLACES(CURRENT-PLAYER) > 11) THEN 
-                   COMPUTE PLACES(CURRENT-PLAYER) = 
-                   PLACES(CURRENT-PLAYER) - 12
-                END-IF
+                COMPUTE PLACES(CURRENT-PLAYER) =
+                  FUNCTION MOD(PLACES(CURRENT-PLAYER) + ROLL,
+                    BOARD-SIZE)
                 DISPLAY PLAYERS(CURRENT-PLAYER) "'s new location is "
                 PLACES(CURRENT-PLAYER)
                 PERFORM Q2000-GET-CATEGORY
@@ -152,12 +605,9 @@
                 SET GETTING-OUT-OF-PENALTY-BOX-NO TO TRUE 
               END-IF
             ELSE
-              COMPUTE PLACES(CURRENT-PLAYER) = 
-              PLACES(CURRENT-PLAYER) + ROLL
-              IF (PLACES(CURRENT-PLAYER) > 11) THEN 
-                 COMPUTE PLACES(CURRENT-PLAYER) = 
-                 PLACES(CURRENT-PLAYER) - 12
-              END-IF
+              COMPUTE PLACES(CURRENT-PLAYER) =
+                FUNCTION MOD(PLACES(CURRENT-PLAYER) + ROLL,
+                  BOARD-SIZE)
               DISPLAY PLAYERS(CURRENT-PLAYER) " new location is "
               PLACES(CURRENT-PLAYER)
               PERFORM Q2000-GET-CATEGORY
@@ -167,27 +617,52 @@
             .
         A3000-ASK-QUESTION SECTION.
             PERFORM Q2000-GET-CATEGORY
+            MOVE CURRENT-CATEGORY TO TURN-CATEGORY
+            SET QUESTION-ASKED-YES TO TRUE
             IF (CURRENT-CATEGORY-POP) THEN
               ADD 1 TO POP-QUESTION-IDX
+              ADD 1 TO POP-QUESTION-USES
+              IF (POP-QUESTION-IDX > POP-QUESTION-COUNT) THEN
+                MOVE 1 TO POP-QUESTION-IDX
+              END-IF
               DISPLAY POP-QUESTION(POP-QUESTION-IDX)
+              MOVE POP-QUESTION(POP-QUESTION-IDX) TO TURN-QUESTION
             END-IF
             IF (CURRENT-CATEGORY-SCIENCE) THEN
               ADD 1 TO SCIENCE-QUESTION-IDX
+              ADD 1 TO SCIENCE-QUESTION-USES
+              IF (SCIENCE-QUESTION-IDX > SCIENCE-QUESTION-COUNT) THEN
+                MOVE 1 TO SCIENCE-QUESTION-IDX
+              END-IF
               DISPLAY SCIENCE-QUESTION(SCIENCE-QUESTION-IDX)
+              MOVE SCIENCE-QUESTION(SCIENCE-QUESTION-IDX) TO
+                TURN-QUESTION
             END-IF
             IF (CURRENT-CATEGORY-SPORTS) THEN
               ADD 1 TO SPORTS-QUESTION-IDX
+              ADD 1 TO SPORTS-QUESTION-USES
+              IF (SPORTS-QUESTION-IDX > SPORTS-QUESTION-COUNT) THEN
+                MOVE 1 TO SPORTS-QUESTION-IDX
+              END-IF
               DISPLAY SPORTS-QUESTION(SPORTS-QUESTION-IDX)
+              MOVE SPORTS-QUESTION(SPORTS-QUESTION-IDX) TO
+                TURN-QUESTION
             END-IF
             IF (CURRENT-CATEGORY-ROCK) THEN
               ADD 1 TO ROCK-QUESTION-IDX
+              ADD 1 TO ROCK-QUESTION-USES
+              IF (ROCK-QUESTION-IDX > ROCK-QUESTION-COUNT) THEN
+                MOVE 1 TO ROCK-QUESTION-IDX
+              END-IF
               DISPLAY ROCK-QUESTION(ROCK-QUESTION-IDX)
+              MOVE ROCK-QUESTION(ROCK-QUESTION-IDX) TO TURN-QUESTION
             END-IF
             .
         A4000-WAS-CORRECTLY-ANSWERED SECTION.
             IF (IN-PENALTY-BOX-YES(CURRENT-PLAYER)) THEN
               IF (GETTING-OUT-OF-PENALTY-BOX-YES) THEN
                  DISPLAY 'Answer was correct!!!!'
+                 MOVE 'CORRECT' TO TURN-RESULT
                  ADD 1 TO PURSES(CURRENT-PLAYER)
                  DISPLAY PLAYERS(CURRENT-PLAYER) ' now has '
                  PURSES(CURRENT-PLAYER) ' Gold Coins.'
@@ -204,6 +679,7 @@
               END-IF
             ELSE
               DISPLAY 'Answer was corrent!!!!'
+              MOVE 'CORRECT' TO TURN-RESULT
               ADD 1 TO PURSES(CURRENT-PLAYER)
               DISPLAY PLAYERS(CURRENT-PLAYER) ' now has '
               PURSES(CURRENT-PLAYER) ' Gold Coins.'
@@ -216,14 +692,324 @@
             .
         A5000-WRONG-ANSWER SECTION.
             DISPLAY 'Question was incorrectly answered'
-            DISPLAY PLAYERS(CURRENT-PLAYER) 
+            DISPLAY PLAYERS(CURRENT-PLAYER)
             ' was sent to the penalty box'
+            IF (QUESTION-ASKED-YES) THEN
+              MOVE 'INCORRECT' TO TURN-RESULT
+            END-IF
+            IF (IN-PENALTY-BOX-NO(CURRENT-PLAYER)) THEN
+              ADD 1 TO GAME-PENALTY-VISITS(CURRENT-PLAYER)
+            END-IF
             SET IN-PENALTY-BOX-YES(CURRENT-PLAYER) TO TRUE
             MOVE '1' TO DID-PLAYER-WIN
             ADD 1 TO CURRENT-PLAYER
             IF (CURRENT-PLAYER = PLAYER-COUNT) THEN
                MOVE 1 TO CURRENT-PLAYER
-            END-IF 
+            END-IF
+            .
+        A6000-LOG-TURN SECTION.
+            MOVE SPACES TO GAME-LOG-RECORD
+            MOVE PLAYERS(TURN-PLAYER-IDX)  TO LOG-PLAYER-OUT
+            MOVE ROLL                      TO LOG-ROLL-OUT
+            MOVE TURN-OLD-PLACE            TO LOG-OLD-PLACE-OUT
+            MOVE PLACES(TURN-PLAYER-IDX)   TO LOG-NEW-PLACE-OUT
+            MOVE TURN-CATEGORY             TO LOG-CATEGORY-OUT
+            MOVE TURN-QUESTION             TO LOG-QUESTION-OUT
+            MOVE TURN-RESULT               TO LOG-RESULT-OUT
+            MOVE PURSES(TURN-PLAYER-IDX)   TO LOG-PURSE-OUT
+            IF (IN-PENALTY-BOX-YES(TURN-PLAYER-IDX)) THEN
+              MOVE 'YES' TO LOG-PENALTY-OUT
+            ELSE
+              MOVE 'NO' TO LOG-PENALTY-OUT
+            END-IF
+            WRITE GAME-LOG-RECORD
+            .
+        A7000-PRINT-STANDINGS SECTION.
+            PERFORM VARYING SORT-I FROM 1 BY 1
+              UNTIL SORT-I > PLAYER-COUNT
+              MOVE PLAYERS(SORT-I) TO STANDING-PLAYER(SORT-I)
+              MOVE PURSES(SORT-I)  TO STANDING-PURSE(SORT-I)
+              MOVE PLACES(SORT-I)  TO STANDING-PLACE(SORT-I)
+              IF (IN-PENALTY-BOX-YES(SORT-I)) THEN
+                MOVE 'YES' TO STANDING-PENALTY(SORT-I)
+              ELSE
+                MOVE 'NO' TO STANDING-PENALTY(SORT-I)
+              END-IF
+            END-PERFORM
+            PERFORM A7100-SORT-STANDINGS
+            OPEN OUTPUT STANDINGS-FILE
+            MOVE SPACES TO STANDINGS-RECORD
+            MOVE 'RNK PLAYER     PUR PLC PEN'
+              TO STANDINGS-RECORD
+            WRITE STANDINGS-RECORD
+            PERFORM VARYING SORT-I FROM 1 BY 1
+              UNTIL SORT-I > PLAYER-COUNT
+              MOVE SPACES TO STANDINGS-RECORD
+              MOVE SORT-I TO STAND-RANK-OUT
+              MOVE STANDING-PLAYER(SORT-I) TO STAND-PLAYER-OUT
+              MOVE STANDING-PURSE(SORT-I)  TO STAND-PURSE-OUT
+              MOVE STANDING-PLACE(SORT-I)  TO STAND-PLACE-OUT
+              MOVE STANDING-PENALTY(SORT-I) TO STAND-PENALTY-OUT
+              WRITE STANDINGS-RECORD
+            END-PERFORM
+            PERFORM A7300-PRINT-CATEGORY-USAGE
+            CLOSE STANDINGS-FILE
+            .
+        A7100-SORT-STANDINGS SECTION.
+            PERFORM VARYING SORT-I FROM 1 BY 1
+              UNTIL SORT-I >= PLAYER-COUNT
+              MOVE SORT-I TO SORT-BEST
+              PERFORM VARYING SORT-J FROM SORT-I BY 1
+                UNTIL SORT-J > PLAYER-COUNT
+                IF (STANDING-PURSE(SORT-J) > STANDING-PURSE(SORT-BEST))
+                  MOVE SORT-J TO SORT-BEST
+                END-IF
+              END-PERFORM
+              IF (SORT-BEST NOT = SORT-I)
+                PERFORM A7200-SWAP-STANDINGS
+              END-IF
+            END-PERFORM
+            .
+        A7200-SWAP-STANDINGS SECTION.
+            MOVE STANDING-PLAYER(SORT-I)    TO STAND-TEMP-PLAYER
+            MOVE STANDING-PURSE(SORT-I)     TO STAND-TEMP-PURSE
+            MOVE STANDING-PLACE(SORT-I)     TO STAND-TEMP-PLACE
+            MOVE STANDING-PENALTY(SORT-I)   TO STAND-TEMP-PENALTY
+            MOVE STANDING-PLAYER(SORT-BEST)  TO STANDING-PLAYER(SORT-I)
+            MOVE STANDING-PURSE(SORT-BEST)   TO STANDING-PURSE(SORT-I)
+            MOVE STANDING-PLACE(SORT-BEST)   TO STANDING-PLACE(SORT-I)
+            MOVE STANDING-PENALTY(SORT-BEST)
+              TO STANDING-PENALTY(SORT-I)
+            MOVE STAND-TEMP-PLAYER   TO STANDING-PLAYER(SORT-BEST)
+            MOVE STAND-TEMP-PURSE    TO STANDING-PURSE(SORT-BEST)
+            MOVE STAND-TEMP-PLACE    TO STANDING-PLACE(SORT-BEST)
+            MOVE STAND-TEMP-PENALTY  TO STANDING-PENALTY(SORT-BEST)
+            .
+        A7300-PRINT-CATEGORY-USAGE SECTION.
+            MOVE SPACES TO STANDINGS-RECORD
+            WRITE STANDINGS-RECORD
+            MOVE SPACES TO STANDINGS-RECORD
+            MOVE 'CATEGORY USAGE' TO STANDINGS-RECORD
+            WRITE STANDINGS-RECORD
+            MOVE SPACES TO STANDINGS-RECORD
+            MOVE 'Pop' TO USG-CATEGORY-OUT
+            MOVE POP-QUESTION-USES TO USG-COUNT-OUT
+            WRITE STANDINGS-RECORD
+            MOVE SPACES TO STANDINGS-RECORD
+            MOVE 'Science' TO USG-CATEGORY-OUT
+            MOVE SCIENCE-QUESTION-USES TO USG-COUNT-OUT
+            WRITE STANDINGS-RECORD
+            MOVE SPACES TO STANDINGS-RECORD
+            MOVE 'Sports' TO USG-CATEGORY-OUT
+            MOVE SPORTS-QUESTION-USES TO USG-COUNT-OUT
+            WRITE STANDINGS-RECORD
+            MOVE SPACES TO STANDINGS-RECORD
+            MOVE 'Rock' TO USG-CATEGORY-OUT
+            MOVE ROCK-QUESTION-USES TO USG-COUNT-OUT
+            WRITE STANDINGS-RECORD
+            .
+        A8000-RECORD-GAME-STATS SECTION.
+            PERFORM VARYING SORT-I FROM 1 BY 1
+              UNTIL SORT-I > PLAYER-COUNT
+              MOVE PLAYERS(SORT-I) TO STATS-LOOKUP-NAME
+              PERFORM Q4000-FIND-PLAYER-STATS
+              IF (STATS-IDX NOT = 0) THEN
+                ADD 1 TO STATS-GAMES-PLAYED(STATS-IDX)
+                ADD PURSES(SORT-I) TO STATS-TOTAL-PURSE(STATS-IDX)
+                ADD GAME-PENALTY-VISITS(SORT-I)
+                  TO STATS-PENALTY-VISITS(STATS-IDX)
+                IF (SORT-I = WINNER-IDX) THEN
+                  ADD 1 TO STATS-GAMES-WON(STATS-IDX)
+                END-IF
+              END-IF
+            END-PERFORM
+            PERFORM A8500-WRITE-PLAYER-STATS
+            .
+        A8100-PRINT-SEASON-LEADERBOARD SECTION.
+            PERFORM A8200-SORT-PLAYER-STATS
+            OPEN OUTPUT SEASON-STANDINGS-FILE
+            MOVE SPACES TO SEASON-STANDINGS-RECORD
+            MOVE 'RNK PLAYER     GP  GW  TOTAL PEN'
+              TO SEASON-STANDINGS-RECORD
+            WRITE SEASON-STANDINGS-RECORD
+            PERFORM VARYING SORT-I FROM 1 BY 1
+              UNTIL SORT-I > STATS-COUNT
+              MOVE SPACES TO SEASON-STANDINGS-RECORD
+              MOVE SORT-I TO LDR-RANK-OUT
+              MOVE STATS-PLAYER(SORT-I)        TO LDR-PLAYER-OUT
+              MOVE STATS-GAMES-PLAYED(SORT-I)  TO LDR-GAMES-PLAYED-OUT
+              MOVE STATS-GAMES-WON(SORT-I)     TO LDR-GAMES-WON-OUT
+              MOVE STATS-TOTAL-PURSE(SORT-I)   TO LDR-TOTAL-PURSE-OUT
+              MOVE STATS-PENALTY-VISITS(SORT-I) TO LDR-PENALTY-OUT
+              WRITE SEASON-STANDINGS-RECORD
+            END-PERFORM
+            CLOSE SEASON-STANDINGS-FILE
+            .
+        A8200-SORT-PLAYER-STATS SECTION.
+            PERFORM VARYING SORT-I FROM 1 BY 1
+              UNTIL SORT-I >= STATS-COUNT
+              MOVE SORT-I TO SORT-BEST
+              PERFORM VARYING SORT-J FROM SORT-I BY 1
+                UNTIL SORT-J > STATS-COUNT
+                IF (STATS-TOTAL-PURSE(SORT-J) >
+                    STATS-TOTAL-PURSE(SORT-BEST))
+                  MOVE SORT-J TO SORT-BEST
+                END-IF
+              END-PERFORM
+              IF (SORT-BEST NOT = SORT-I)
+                PERFORM A8300-SWAP-PLAYER-STATS
+              END-IF
+            END-PERFORM
+            .
+        A8300-SWAP-PLAYER-STATS SECTION.
+            MOVE STATS-PLAYER(SORT-I)         TO STATS-TEMP-PLAYER
+            MOVE STATS-GAMES-PLAYED(SORT-I)   TO STATS-TEMP-GAMES-PLAYED
+            MOVE STATS-GAMES-WON(SORT-I)      TO STATS-TEMP-GAMES-WON
+            MOVE STATS-TOTAL-PURSE(SORT-I)    TO STATS-TEMP-TOTAL-PURSE
+            MOVE STATS-PENALTY-VISITS(SORT-I)
+              TO STATS-TEMP-PENALTY-VISITS
+            MOVE STATS-PLAYER(SORT-BEST)   TO STATS-PLAYER(SORT-I)
+            MOVE STATS-GAMES-PLAYED(SORT-BEST)
+              TO STATS-GAMES-PLAYED(SORT-I)
+            MOVE STATS-GAMES-WON(SORT-BEST) TO STATS-GAMES-WON(SORT-I)
+            MOVE STATS-TOTAL-PURSE(SORT-BEST)
+              TO STATS-TOTAL-PURSE(SORT-I)
+            MOVE STATS-PENALTY-VISITS(SORT-BEST)
+              TO STATS-PENALTY-VISITS(SORT-I)
+            MOVE STATS-TEMP-PLAYER         TO STATS-PLAYER(SORT-BEST)
+            MOVE STATS-TEMP-GAMES-PLAYED
+              TO STATS-GAMES-PLAYED(SORT-BEST)
+            MOVE STATS-TEMP-GAMES-WON
+              TO STATS-GAMES-WON(SORT-BEST)
+            MOVE STATS-TEMP-TOTAL-PURSE
+              TO STATS-TOTAL-PURSE(SORT-BEST)
+            MOVE STATS-TEMP-PENALTY-VISITS
+              TO STATS-PENALTY-VISITS(SORT-BEST)
+            .
+        A8500-WRITE-PLAYER-STATS SECTION.
+            OPEN OUTPUT PLAYER-STATS-FILE
+            PERFORM VARYING STATS-IDX FROM 1 BY 1
+              UNTIL STATS-IDX > STATS-COUNT
+              MOVE SPACES TO PLAYER-STATS-RECORD
+              MOVE STATS-PLAYER(STATS-IDX)  TO STAT-PLAYER-NAME
+              MOVE STATS-GAMES-PLAYED(STATS-IDX) TO STAT-GAMES-PLAYED
+              MOVE STATS-GAMES-WON(STATS-IDX)    TO STAT-GAMES-WON
+              MOVE STATS-TOTAL-PURSE(STATS-IDX)  TO STAT-TOTAL-PURSE
+              MOVE STATS-PENALTY-VISITS(STATS-IDX)
+                TO STAT-PENALTY-VISITS
+              WRITE PLAYER-STATS-RECORD
+            END-PERFORM
+            CLOSE PLAYER-STATS-FILE
+            .
+        C1000-CHECK-FOR-CHECKPOINT SECTION.
+            SET RESUMING-FROM-CHECKPOINT-NO TO TRUE
+            OPEN INPUT CHECKPOINT-FILE
+            IF (CHECKPOINT-STATUS = '00') THEN
+              SET RESUMING-FROM-CHECKPOINT-YES TO TRUE
+              PERFORM C2000-RESTORE-CHECKPOINT
+              CLOSE CHECKPOINT-FILE
+            END-IF
+            .
+        C2000-RESTORE-CHECKPOINT SECTION.
+            READ CHECKPOINT-FILE
+              AT END SET RESUMING-FROM-CHECKPOINT-NO TO TRUE
+            END-READ
+            IF (RESUMING-FROM-CHECKPOINT-YES)
+               AND NOT (CKPT-REC-HEADER) THEN
+              DISPLAY 'WARNING: CHECKPOINT.DAT header record is '
+                'missing or corrupt - starting a fresh game'
+              SET RESUMING-FROM-CHECKPOINT-NO TO TRUE
+            END-IF
+            IF (RESUMING-FROM-CHECKPOINT-YES) THEN
+              MOVE CKPT-CURRENT-PLAYER TO CURRENT-PLAYER
+              MOVE CKPT-PLAYER-COUNT   TO PLAYER-COUNT
+              MOVE CKPT-NOT-A-WINNER   TO NOT-A-WINNER
+              MOVE CKPT-POP-USES       TO POP-QUESTION-USES
+              MOVE CKPT-SCIENCE-USES   TO SCIENCE-QUESTION-USES
+              MOVE CKPT-SPORTS-USES    TO SPORTS-QUESTION-USES
+              MOVE CKPT-ROCK-USES      TO ROCK-QUESTION-USES
+              MOVE CKPT-POP-IDX        TO POP-QUESTION-IDX
+              MOVE CKPT-SCIENCE-IDX    TO SCIENCE-QUESTION-IDX
+              MOVE CKPT-SPORTS-IDX     TO SPORTS-QUESTION-IDX
+              MOVE CKPT-ROCK-IDX       TO ROCK-QUESTION-IDX
+              SET CKPT-RECORDS-OK-YES TO TRUE
+              PERFORM VARYING CKPT-IDX FROM 1 BY 1
+                UNTIL (CKPT-IDX > PLAYER-COUNT)
+                   OR (CKPT-RECORDS-OK-NO)
+                READ CHECKPOINT-FILE
+                  AT END SET CKPT-RECORDS-OK-NO TO TRUE
+                END-READ
+                IF (CKPT-RECORDS-OK-YES) THEN
+                  IF (CKPT-REC-PLAYER) THEN
+                    MOVE CKPT-PLAYER-NAME TO PLAYERS(CKPT-IDX)
+                    MOVE CKPT-PLACE       TO PLACES(CKPT-IDX)
+                    MOVE CKPT-PURSE       TO PURSES(CKPT-IDX)
+                    MOVE CKPT-PENALTY-VISITS
+                      TO GAME-PENALTY-VISITS(CKPT-IDX)
+                    IF (CKPT-PENALTY = 'Y') THEN
+                      SET IN-PENALTY-BOX-YES(CKPT-IDX) TO TRUE
+                    ELSE
+                      SET IN-PENALTY-BOX-NO(CKPT-IDX) TO TRUE
+                    END-IF
+                  ELSE
+                    SET CKPT-RECORDS-OK-NO TO TRUE
+                  END-IF
+                END-IF
+              END-PERFORM
+              IF (CKPT-RECORDS-OK-NO) THEN
+                DISPLAY 'WARNING: CHECKPOINT.DAT is missing '
+                  'player records for its player count - '
+                  'starting a fresh game'
+                SET RESUMING-FROM-CHECKPOINT-NO TO TRUE
+                MOVE 0 TO PLAYER-COUNT
+                MOVE 0 TO CURRENT-PLAYER
+                MOVE 0 TO POP-QUESTION-USES
+                MOVE 0 TO SCIENCE-QUESTION-USES
+                MOVE 0 TO SPORTS-QUESTION-USES
+                MOVE 0 TO ROCK-QUESTION-USES
+                MOVE 0 TO POP-QUESTION-IDX
+                MOVE 0 TO SCIENCE-QUESTION-IDX
+                MOVE 0 TO SPORTS-QUESTION-IDX
+                MOVE 0 TO ROCK-QUESTION-IDX
+              END-IF
+            END-IF
+            .
+        C3000-WRITE-CHECKPOINT SECTION.
+            OPEN OUTPUT CHECKPOINT-FILE
+            MOVE SPACES TO CHECKPOINT-RECORD
+            SET CKPT-REC-HEADER TO TRUE
+            MOVE CURRENT-PLAYER TO CKPT-CURRENT-PLAYER
+            MOVE PLAYER-COUNT   TO CKPT-PLAYER-COUNT
+            MOVE NOT-A-WINNER   TO CKPT-NOT-A-WINNER
+            MOVE POP-QUESTION-USES     TO CKPT-POP-USES
+            MOVE SCIENCE-QUESTION-USES TO CKPT-SCIENCE-USES
+            MOVE SPORTS-QUESTION-USES  TO CKPT-SPORTS-USES
+            MOVE ROCK-QUESTION-USES    TO CKPT-ROCK-USES
+            MOVE POP-QUESTION-IDX      TO CKPT-POP-IDX
+            MOVE SCIENCE-QUESTION-IDX  TO CKPT-SCIENCE-IDX
+            MOVE SPORTS-QUESTION-IDX   TO CKPT-SPORTS-IDX
+            MOVE ROCK-QUESTION-IDX     TO CKPT-ROCK-IDX
+            WRITE CHECKPOINT-RECORD
+            PERFORM VARYING CKPT-IDX FROM 1 BY 1
+              UNTIL CKPT-IDX > PLAYER-COUNT
+              MOVE SPACES TO CHECKPOINT-RECORD
+              SET CKPT-REC-PLAYER TO TRUE
+              MOVE PLAYERS(CKPT-IDX) TO CKPT-PLAYER-NAME
+              MOVE PLACES(CKPT-IDX)  TO CKPT-PLACE
+              MOVE PURSES(CKPT-IDX)  TO CKPT-PURSE
+              MOVE GAME-PENALTY-VISITS(CKPT-IDX) TO CKPT-PENALTY-VISITS
+              IF (IN-PENALTY-BOX-YES(CKPT-IDX)) THEN
+                MOVE 'Y' TO CKPT-PENALTY
+              ELSE
+                MOVE 'N' TO CKPT-PENALTY
+              END-IF
+              WRITE CHECKPOINT-RECORD
+            END-PERFORM
+            CLOSE CHECKPOINT-FILE
+            .
+        C4000-CLEAR-CHECKPOINT SECTION.
+            OPEN OUTPUT CHECKPOINT-FILE
+            CLOSE CHECKPOINT-FILE
             .
         Q1000-CHECK-IS-PLAYABLE SECTION.
             IF (PLAYER-COUNT >= 2) THEN
@@ -233,44 +1019,42 @@
             END-IF
             .
         Q2000-GET-CATEGORY SECTION.
-            IF (PLACES(CURRENT-PLAYER) = 0) THEN 
-              SET CURRENT-CATEGORY-POP TO TRUE
-            ELSE IF (PLACES(CURRENT-PLAYER) = 4) THEN
-              SET CURRENT-CATEGORY-POP TO TRUE
-            ELSE IF (PLACES(CURRENT-PLAYER) = 8) THEN
-              SET CURRENT-CATEGORY-POP TO TRUE
-            ELSE IF (PLACES(CURRENT-PLAYER) = 1) THEN
-              SET CURRENT-CATEGORY-SCIENCE TO TRUE
-            ELSE IF (PLACES(CURRENT-PLAYER) = 5) THEN
-              SET CURRENT-CATEGORY-SCIENCE TO TRUE
-            ELSE IF (PLACES(CURRENT-PLAYER) = 9) THEN
-              SET CURRENT-CATEGORY-SCIENCE TO TRUE
-            ELSE IF (PLACES(CURRENT-PLAYER) = 2) THEN
-              SET CURRENT-CATEGORY-SPORTS TO TRUE
-            ELSE IF (PLACES(CURRENT-PLAYER) = 6) THEN
-              SET CURRENT-CATEGORY-SCIENCE TO TRUE
-            ELSE IF (PLACES(CURRENT-PLAYER) = 10) THEN
-              SET CURRENT-CATEGORY-SCIENCE TO TRUE
-            ELSE
-              SET CURRENT-CATEGORY-ROCK TO TRUE
-            END-IF
-            END-IF
-            END-IF
-            END-IF
-            END-IF
-            END-IF
-            END-IF
-            END-IF
-            END-IF
-            .            
+            COMPUTE BOARD-IDX = PLACES(CURRENT-PLAYER) + 1
+            MOVE BOARD-CATEGORY(BOARD-IDX) TO CURRENT-CATEGORY
+            .
         Q3000-DID-PLAYER-WIN SECTION.
-            IF NOT (PURSES(CURRENT-PLAYER) = 6)
+            IF NOT (PURSES(CURRENT-PLAYER) = WIN-THRESHOLD)
                MOVE 'T' TO DID-PLAYER-WIN
             ELSE
                MOVE 'F' TO DID-PLAYER-WIN
+               MOVE CURRENT-PLAYER TO WINNER-IDX
+            END-IF
+            .
+        Q4000-FIND-PLAYER-STATS SECTION.
+            MOVE 0 TO STATS-IDX
+            PERFORM VARYING STATS-SCAN-IDX FROM 1 BY 1
+              UNTIL STATS-SCAN-IDX > STATS-COUNT
+              IF (STATS-PLAYER(STATS-SCAN-IDX) = STATS-LOOKUP-NAME) THEN
+                MOVE STATS-SCAN-IDX TO STATS-IDX
+              END-IF
+            END-PERFORM
+            IF (STATS-IDX = 0) THEN
+              IF (STATS-COUNT < 100) THEN
+                ADD 1 TO STATS-COUNT
+                MOVE STATS-COUNT TO STATS-IDX
+                MOVE STATS-LOOKUP-NAME TO STATS-PLAYER(STATS-IDX)
+                MOVE 0 TO STATS-GAMES-PLAYED(STATS-IDX)
+                MOVE 0 TO STATS-GAMES-WON(STATS-IDX)
+                MOVE 0 TO STATS-TOTAL-PURSE(STATS-IDX)
+                MOVE 0 TO STATS-PENALTY-VISITS(STATS-IDX)
+              ELSE
+                DISPLAY 'WARNING: season stats table is full at '
+                  STATS-COUNT ' players - ' STATS-LOOKUP-NAME
+                  ' will not be tracked this game'
+              END-IF
             END-IF
             .
- 
+
         R0000-GET-RANDOM-NUMBER SECTION.
             MOVE FUNCTION CURRENT-DATE TO CUR-DATE
             COMPUTE RANDOM-RESULT = FUNCTION RANDOM(SEED)
